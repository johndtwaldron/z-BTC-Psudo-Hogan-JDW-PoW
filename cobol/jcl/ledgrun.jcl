@@ -0,0 +1,104 @@
+//LEDGRUN  JOB (ACCTNO),'LEDGER BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY LEDGER BATCH STREAM                                    *
+//*                                                               *
+//* STEP005 - CLEANUP    DELETE YESTERDAY'S CATALOGUED COPIES OF *
+//*           THE BACKUP/AUDITOUT/REQUEUE DATASETS SO TODAY'S    *
+//*           (NEW,CATLG) ALLOCATIONS BELOW DO NOT FAIL WITH     *
+//*           "DATASET ALREADY CATALOGUED"                       *
+//* STEP010 - BACKUP     TAKE A POINT-IN-TIME COPY OF LEDGER      *
+//*           BEFORE LEDGERUPD TOUCHES IT, SO A BAD POSTING RUN   *
+//*           CAN BE RECOVERED FROM A KNOWN-GOOD PRE-IMAGE        *
+//* STEP020 - LEDGERUPD  POST TRANXIN AGAINST LEDGER, WRITE       *
+//*           WORKFILE AND A RESTART CHECKPOINT, ONLY IF THE      *
+//*           BACKUP CAME BACK CLEAN                              *
+//* STEP030 - LEDGERFIN  PROCESS CONFIRMIN AGAINST LEDGER AND     *
+//*           WRITE THE AUDIT REPORT, ONLY IF BOTH PRIOR STEPS    *
+//*           CAME BACK CLEAN                                     *
+//*--------------------------------------------------------------*
+//*
+//* THE BACKUP/AUDITOUT/REQUEUE DATASETS ARE EACH A FRESH EXTRACT
+//* OF THIS RUN ONLY, NOT AN ACCUMULATING LOG LIKE CHECKPNT/
+//* ERRORLOG - DELETE ANY DATASET LEFT CATALOGUED FROM A PRIOR
+//* RUN BEFORE THIS JOB TRIES TO (NEW,CATLG) THEM AGAIN BELOW.
+//* SET MAXCC=0 AFTER EACH DELETE SINCE THE FIRST-EVER RUN (OR A
+//* RERUN AFTER AN OPERATOR CLEANUP) LEAVES NOTHING TO DELETE,
+//* WHICH IS NOT AN ERROR. WORKFILE IS *NOT* DELETED HERE - IT IS
+//* CATALOGUED (MOD,CATLG,CATLG) LIKE CHECKPNT BELOW SO A RESTART
+//* OF STEP020 CAN OPEN EXTEND THE SAME EXTRACT A PRIOR ABENDED
+//* RUN ALREADY WROTE. LEDGERUPD ITSELF OPENS OUTPUT (TRUNCATING
+//* IT) ON A NON-RESTART RUN, SO NOTHING BUT LEDGERUPD NEEDS TO
+//* MANAGE ITS LIFECYCLE.
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.LEDGER.MASTER.BACKUP
+  SET MAXCC = 0
+  DELETE PROD.LEDGER.AUDITOUT
+  SET MAXCC = 0
+  DELETE PROD.LEDGER.REQUEUE
+  SET MAXCC = 0
+/*
+//*
+//* BACK UP THE LEDGER BEFORE LEDGERUPD RUNS - THIS IS THE PRE-
+//* IMAGE TO RESTORE FROM IF LEDGERUPD ABENDS PARTWAY THROUGH.
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//LEDGIN   DD DSN=PROD.LEDGER.MASTER,DISP=SHR
+//LEDGOUT  DD DSN=PROD.LEDGER.MASTER.BACKUP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=92,BLKSIZE=9200)
+//SYSIN    DD *
+  REPRO INFILE(LEDGIN) OUTFILE(LEDGOUT)
+/*
+//*
+//* ONLY POST TRANSACTIONS IF THE PRE-UPDATE BACKUP SUCCEEDED -
+//* WITHOUT A GOOD BACKUP THERE IS NOTHING TO RECOVER TO IF THIS
+//* STEP GOES BAD.
+//*
+//STEP020  EXEC PGM=LEDGERUPD,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.LEDGER.LOADLIB,DISP=SHR
+//TRANXIN  DD DSN=PROD.LEDGER.TRANXIN,DISP=SHR
+//LEDGER   DD DSN=PROD.LEDGER.MASTER,DISP=OLD
+//WORKFILE DD DSN=PROD.LEDGER.WORKFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHECKPNT DD DSN=PROD.LEDGER.CHECKPNT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=4200)
+//ERRORLOG DD DSN=PROD.LEDGER.ERRORLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//TRXSEEN  DD DSN=PROD.LEDGER.TRXSEEN,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//* ONLY FINALIZE CONFIRMATIONS IF THE LEDGER WAS BACKED UP AND
+//* POSTED WITHOUT ERROR - A BAD STEP010 OR STEP020 MUST NOT LET
+//* LEDGERFIN REPORT AGAINST A LEDGER THAT MAY BE CORRUPT.
+//*
+//STEP030  EXEC PGM=LEDGERFIN,
+//             COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD DSN=PROD.LEDGER.LOADLIB,DISP=SHR
+//CONFIRMIN DD DSN=PROD.LEDGER.CONFIRMIN,DISP=SHR
+//LEDGER    DD DSN=PROD.LEDGER.MASTER,DISP=OLD
+//AUDITOUT  DD DSN=PROD.LEDGER.AUDITOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//REQUEUE   DD DSN=PROD.LEDGER.REQUEUE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=74,BLKSIZE=7400)
+//ERRORLOG  DD DSN=PROD.LEDGER.ERRORLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//HASHSEEN  DD DSN=PROD.LEDGER.HASHSEEN,DISP=OLD
+//SYSOUT    DD SYSOUT=*
