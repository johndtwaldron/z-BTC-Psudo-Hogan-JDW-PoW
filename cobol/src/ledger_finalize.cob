@@ -15,8 +15,9 @@
                   FILE STATUS IS WS-CONFIRM-STATUS.
            
            SELECT LEDGER-FILE ASSIGN TO "LEDGER"
-                  ORGANIZATION IS LINE SEQUENTIAL
-                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LED-ACCOUNT
                   FILE STATUS IS WS-LEDGER-STATUS.
            
            SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
@@ -24,14 +25,31 @@
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-AUDIT-STATUS.
 
+           SELECT REQUEUE-FILE ASSIGN TO "REQUEUE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REQUEUE-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-ERRLOG-STATUS.
+
+           SELECT HASHSEEN-FILE ASSIGN TO "HASHSEEN"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS SEEN-HASH
+                  FILE STATUS IS WS-HASHSEEN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CONFIRM-FILE.
        01  CONFIRM-RECORD.
            05  CONF-TRX-ID         PIC X(10).
-           05  CONF-STATUS         PIC X(8).
+           05  CONF-STATUS         PIC X(12).
+      *        CONFIRMED, PENDING, ORPHANED, DOUBLE-SPEND, OR REJECTED
            05  CONF-HASH           PIC X(64).
-           05  FILLER              PIC X(18).
+           05  FILLER              PIC X(14).
 
        FD  LEDGER-FILE.
        01  LEDGER-RECORD.
@@ -42,13 +60,36 @@
        FD  AUDIT-FILE.
        01  AUDIT-RECORD           PIC X(132).
 
+       FD  REQUEUE-FILE.
+       01  REQUEUE-RECORD.
+           05  RQ-TRX-ID           PIC X(10).
+           05  RQ-HASH             PIC X(64).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD       PIC X(132).
+
+       FD  HASHSEEN-FILE.
+       01  HASHSEEN-RECORD.
+           05  SEEN-HASH           PIC X(64).
+
        WORKING-STORAGE SECTION.
        01  WS-CONFIRM-STATUS      PIC XX.
        01  WS-LEDGER-STATUS       PIC XX.
        01  WS-AUDIT-STATUS        PIC XX.
+       01  WS-REQUEUE-STATUS      PIC XX.
+       01  WS-ERRLOG-STATUS       PIC XX.
+       01  WS-HASHSEEN-STATUS     PIC XX.
+       01  WS-ABEND-FILE-ID       PIC X(12).
+       01  WS-ABEND-STATUS        PIC XX.
+       01  WS-ABEND-LINE          PIC X(132).
        01  WS-EOF-FLAG            PIC X VALUE 'N'.
        01  WS-CONFIRMED-COUNT     PIC 9(6) VALUE ZERO.
+       01  WS-PENDING-COUNT       PIC 9(6) VALUE ZERO.
+       01  WS-ORPHANED-COUNT      PIC 9(6) VALUE ZERO.
+       01  WS-DOUBLE-SPEND-COUNT  PIC 9(6) VALUE ZERO.
        01  WS-REJECTED-COUNT      PIC 9(6) VALUE ZERO.
+       01  WS-DUPLICATE-COUNT     PIC 9(6) VALUE ZERO.
+       01  WS-DUPLICATE-FLAG      PIC X VALUE 'N'.
        
        01  WS-AUDIT-LINE.
            05  FILLER             PIC X(20) VALUE 'AUDIT REPORT - '.
@@ -65,52 +106,260 @@
            GOBACK.
 
        INITIALIZE-FILES.
+           OPEN OUTPUT ERROR-LOG-FILE
            OPEN INPUT CONFIRM-FILE
+           IF WS-CONFIRM-STATUS NOT = '00'
+             MOVE 'CONFIRM-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CONFIRM-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
            OPEN I-O LEDGER-FILE
-           OPEN OUTPUT AUDIT-FILE.
+           IF WS-LEDGER-STATUS NOT = '00'
+             MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+             MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN OUTPUT REQUEUE-FILE
+           IF WS-REQUEUE-STATUS NOT = '00'
+             MOVE 'REQUEUE-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-REQUEUE-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN I-O HASHSEEN-FILE
+           IF WS-HASHSEEN-STATUS = '35'
+      *        NO REPLAY HISTORY YET - CREATE THE SEEN-HASH FILE
+             OPEN OUTPUT HASHSEEN-FILE
+           END-IF
+           IF WS-HASHSEEN-STATUS NOT = '00'
+             MOVE 'HASHSEEN-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-HASHSEEN-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
 
        WRITE-AUDIT-HEADER.
            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
-           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE.
+           WRITE AUDIT-RECORD FROM WS-AUDIT-LINE
+           IF WS-AUDIT-STATUS NOT = '00'
+             MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
 
        PROCESS-CONFIRMATIONS.
            READ CONFIRM-FILE
              AT END MOVE 'Y' TO WS-EOF-FLAG
            END-READ
-           
+           IF WS-CONFIRM-STATUS NOT = '00'
+             AND WS-CONFIRM-STATUS NOT = '10'
+             MOVE 'CONFIRM-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CONFIRM-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
-             IF CONF-STATUS = 'CONFIRMED'
-               PERFORM FINALIZE-TRANSACTION
-               ADD 1 TO WS-CONFIRMED-COUNT
+             PERFORM CHECK-DUPLICATE-HASH
+             IF WS-DUPLICATE-FLAG = 'Y'
+               ADD 1 TO WS-DUPLICATE-COUNT
              ELSE
-               PERFORM REJECT-TRANSACTION
-               ADD 1 TO WS-REJECTED-COUNT
+               EVALUATE CONF-STATUS
+                 WHEN 'CONFIRMED'
+                   PERFORM FINALIZE-TRANSACTION
+                   ADD 1 TO WS-CONFIRMED-COUNT
+                 WHEN 'PENDING'
+                   PERFORM REQUEUE-PENDING-TRANSACTION
+                   ADD 1 TO WS-PENDING-COUNT
+                 WHEN 'ORPHANED'
+                   PERFORM PROCESS-ORPHANED-TRANSACTION
+                   ADD 1 TO WS-ORPHANED-COUNT
+                 WHEN 'DOUBLE-SPEND'
+                   PERFORM PROCESS-DOUBLE-SPEND-TRANSACTION
+                   ADD 1 TO WS-DOUBLE-SPEND-COUNT
+                 WHEN OTHER
+                   PERFORM REJECT-TRANSACTION
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-EVALUATE
              END-IF
              READ CONFIRM-FILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
              END-READ
+             IF WS-CONFIRM-STATUS NOT = '00'
+               AND WS-CONFIRM-STATUS NOT = '10'
+               MOVE 'CONFIRM-FILE' TO WS-ABEND-FILE-ID
+               MOVE WS-CONFIRM-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ROUTINE
+             END-IF
            END-PERFORM.
 
+       CHECK-DUPLICATE-HASH.
+      *    A CONF-HASH ALREADY ON HASHSEEN-FILE IS A REPLAYED
+      *    CONFIRMATION - REJECT IT REGARDLESS OF CONF-STATUS.
+           MOVE 'N' TO WS-DUPLICATE-FLAG
+           MOVE CONF-HASH TO SEEN-HASH
+           READ HASHSEEN-FILE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               MOVE 'Y' TO WS-DUPLICATE-FLAG
+           END-READ
+           IF WS-HASHSEEN-STATUS NOT = '00'
+             AND WS-HASHSEEN-STATUS NOT = '23'
+             MOVE 'HASHSEEN-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-HASHSEEN-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       WRITE-SEEN-HASH.
+           MOVE CONF-HASH TO SEEN-HASH
+           WRITE HASHSEEN-RECORD
+           IF WS-HASHSEEN-STATUS NOT = '00'
+             MOVE 'HASHSEEN-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-HASHSEEN-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
        FINALIZE-TRANSACTION.
            STRING 'CONFIRMED: ' CONF-TRX-ID ' HASH: ' CONF-HASH
                   DELIMITED BY SIZE
                   INTO AUDIT-RECORD
-           WRITE AUDIT-RECORD.
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+             MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           PERFORM WRITE-SEEN-HASH.
+
+       REQUEUE-PENDING-TRANSACTION.
+      *    STILL WAITING ON CONFIRMATIONS - PUT BACK FOR THE NEXT RUN
+      *    RATHER THAN TREATING IT AS REJECTED. DO NOT MARK CONF-HASH
+      *    AS SEEN HERE - THE WHOLE POINT OF REQUEUING IS THAT THIS
+      *    SAME HASH COMES BACK CONFIRMED (OR OTHERWISE FINAL) ON A
+      *    LATER RUN, AND CHECK-DUPLICATE-HASH WOULD REJECT IT AS A
+      *    REPLAY IF IT WERE ALREADY ON HASHSEEN-FILE.
+           STRING 'PENDING: ' CONF-TRX-ID ' REQUEUED FOR NEXT RUN'
+                  DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+             MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           MOVE CONF-TRX-ID TO RQ-TRX-ID
+           MOVE CONF-HASH TO RQ-HASH
+           WRITE REQUEUE-RECORD
+           IF WS-REQUEUE-STATUS NOT = '00'
+             MOVE 'REQUEUE-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-REQUEUE-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       PROCESS-ORPHANED-TRANSACTION.
+      *    WAS IN A BLOCK THAT GOT REORGED OUT - NO LONGER ON CHAIN
+           STRING 'ORPHANED: ' CONF-TRX-ID ' HASH: ' CONF-HASH
+                  DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+             MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           PERFORM WRITE-SEEN-HASH.
+
+       PROCESS-DOUBLE-SPEND-TRANSACTION.
+      *    CONFLICTS WITH A HASH ALREADY CONFIRMED - FLAG, DO NOT POST
+           STRING 'DOUBLE-SPEND: ' CONF-TRX-ID ' HASH: ' CONF-HASH
+                  DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+             MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           PERFORM WRITE-SEEN-HASH.
 
        REJECT-TRANSACTION.
            STRING 'REJECTED: ' CONF-TRX-ID ' STATUS: ' CONF-STATUS
                   DELIMITED BY SIZE
                   INTO AUDIT-RECORD
-           WRITE AUDIT-RECORD.
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+             MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           PERFORM WRITE-SEEN-HASH.
 
        WRITE-AUDIT-SUMMARY.
            STRING 'SUMMARY - CONFIRMED: ' WS-CONFIRMED-COUNT
+                  ' PENDING: ' WS-PENDING-COUNT
+                  ' ORPHANED: ' WS-ORPHANED-COUNT
+                  ' DOUBLE-SPEND: ' WS-DOUBLE-SPEND-COUNT
                   ' REJECTED: ' WS-REJECTED-COUNT
+                  ' DUPLICATE: ' WS-DUPLICATE-COUNT
                   DELIMITED BY SIZE
                   INTO AUDIT-RECORD
-           WRITE AUDIT-RECORD.
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+             MOVE 'AUDIT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
 
        CLOSE-FILES.
+      *    CLOSE-TIME FAILURES ARE LOGGED TO SYSOUT ONLY, NOT ROUTED
+      *    THROUGH ABEND-ROUTINE, SINCE THAT PARAGRAPH ITSELF CLOSES
+      *    THESE SAME FILES AND WOULD RECURSE.
            CLOSE CONFIRM-FILE
+           IF WS-CONFIRM-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE CONFIRM-FILE STATUS'
+               ' ' WS-CONFIRM-STATUS
+           END-IF
            CLOSE LEDGER-FILE
-           CLOSE AUDIT-FILE.
+           IF WS-LEDGER-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE LEDGER-FILE STATUS'
+               ' ' WS-LEDGER-STATUS
+           END-IF
+           CLOSE AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE AUDIT-FILE STATUS'
+               ' ' WS-AUDIT-STATUS
+           END-IF
+           CLOSE REQUEUE-FILE
+           IF WS-REQUEUE-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE REQUEUE-FILE STATUS'
+               ' ' WS-REQUEUE-STATUS
+           END-IF
+           CLOSE HASHSEEN-FILE
+           IF WS-HASHSEEN-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE HASHSEEN-FILE STATUS'
+               ' ' WS-HASHSEEN-STATUS
+           END-IF
+           CLOSE ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE ERROR-LOG-FILE STATUS'
+               ' ' WS-ERRLOG-STATUS
+           END-IF.
+
+       ABEND-ROUTINE.
+      *    BUILD A ONE-LINE DIAGNOSTIC FOR THE OFFENDING FILE/STATUS,
+      *    WRITE IT TO THE ERROR LOG AND TO SYSOUT, THEN TERMINATE THE
+      *    RUN WITH A NON-ZERO RETURN CODE SO A DRIVER JOB STOPS.
+           STRING 'LEDGERFIN ABEND FILE=' WS-ABEND-FILE-ID
+                  ' STATUS=' WS-ABEND-STATUS
+                  DELIMITED BY SIZE
+                  INTO WS-ABEND-LINE
+           MOVE WS-ABEND-LINE TO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           DISPLAY WS-ABEND-LINE
+           MOVE 16 TO RETURN-CODE
+           PERFORM CLOSE-FILES
+           GOBACK.
