@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGERINQ.
+       AUTHOR. HOGAN-CRYPTO-POC.
+       DATE-WRITTEN. 2024.
+      *
+      * Ledger Account Inquiry Program
+      * Looks up a single account's LEDGER-FILE balance and lists
+      * its recent transaction/confirmation history from the
+      * LEDGERUPD work extract and the LEDGERFIN confirmation file,
+      * so operations can answer account questions without a manual
+      * file scan.
+      *
+      * THE ACCOUNT NUMBER TO LOOK UP IS SUPPLIED ON SYSIN.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-PARM-FILE ASSIGN TO "SYSIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LED-ACCOUNT
+                  FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT WORK-FILE ASSIGN TO "WORKFILE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-WORK-STATUS.
+
+           SELECT CONFIRM-FILE ASSIGN TO "CONFIRMIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CONFIRM-STATUS.
+
+           SELECT INQUIRY-REPORT-FILE ASSIGN TO "INQRPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-ERRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQUIRY-PARM-FILE.
+       01  INQUIRY-PARM-RECORD.
+           05  PARM-ACCOUNT        PIC X(12).
+           05  FILLER              PIC X(68).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05  LED-ACCOUNT         PIC X(12).
+           05  LED-BALANCE         PIC S9(12)V99.
+           05  FILLER              PIC X(66).
+
+       FD  WORK-FILE.
+       01  WORK-RECORD            PIC X(80).
+
+       FD  CONFIRM-FILE.
+       01  CONFIRM-RECORD.
+           05  CONF-TRX-ID         PIC X(10).
+           05  CONF-STATUS         PIC X(12).
+           05  CONF-HASH           PIC X(64).
+           05  FILLER              PIC X(14).
+
+       FD  INQUIRY-REPORT-FILE.
+       01  INQUIRY-REPORT-RECORD  PIC X(132).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS         PIC XX.
+       01  WS-LEDGER-STATUS       PIC XX.
+       01  WS-WORK-STATUS         PIC XX.
+       01  WS-CONFIRM-STATUS      PIC XX.
+       01  WS-REPORT-STATUS       PIC XX.
+       01  WS-ERRLOG-STATUS       PIC XX.
+       01  WS-ABEND-FILE-ID       PIC X(12).
+       01  WS-ABEND-STATUS        PIC XX.
+       01  WS-ABEND-LINE          PIC X(132).
+       01  WS-EOF-FLAG            PIC X VALUE 'N'.
+       01  WS-INQ-ACCOUNT         PIC X(12).
+       01  WS-FOUND-FLAG          PIC X VALUE 'N'.
+       01  WS-HISTORY-COUNT       PIC 9(04) VALUE ZERO.
+
+      *    TRX-IDS THAT POSTED TO THE INQUIRY ACCOUNT, SO THE
+      *    CONFIRMATION HISTORY PASS KNOWS WHICH ONES TO LIST
+       01  WS-MAX-MATCH           PIC 9(04) VALUE 0500.
+       01  WS-MATCH-COUNT         PIC 9(04) VALUE ZERO.
+       01  WS-MATCH-DROPPED       PIC 9(04) VALUE ZERO.
+       01  WS-MATCH-TABLE.
+           05  WS-MATCH-ENTRY     OCCURS 500 TIMES
+                                  INDEXED BY WS-MATCH-IDX.
+               10  WS-MATCH-ID    PIC X(10).
+
+      *    FIELDS UNSTRUNG OUT OF EACH WORK-FILE DETAIL RECORD
+       01  WS-WK-TAG              PIC X(03).
+       01  WS-WK-TRX-ID           PIC X(10).
+       01  WS-WK-AMOUNT-X         PIC X(13).
+       01  WS-WK-ACCOUNT          PIC X(12).
+       01  WS-WK-TYPE             PIC X(01).
+       01  WS-WK-TO-ACCOUNT       PIC X(12).
+
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           PERFORM INITIALIZE-FILES
+           PERFORM LOOKUP-LEDGER-BALANCE
+           PERFORM LIST-WORKFILE-HISTORY
+           PERFORM LIST-CONFIRMATION-HISTORY
+           IF WS-MATCH-DROPPED > ZERO
+             PERFORM WRITE-MATCH-DROPPED-LINE
+           END-IF
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       INITIALIZE-FILES.
+           OPEN OUTPUT ERROR-LOG-FILE
+           OPEN INPUT INQUIRY-PARM-FILE
+           IF WS-PARM-STATUS NOT = '00'
+             MOVE 'INQUIRY-PARM-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-PARM-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           READ INQUIRY-PARM-FILE
+             AT END MOVE SPACES TO PARM-ACCOUNT
+           END-READ
+           IF WS-PARM-STATUS NOT = '00' AND WS-PARM-STATUS NOT = '10'
+             MOVE 'INQUIRY-PARM-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-PARM-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           MOVE PARM-ACCOUNT TO WS-INQ-ACCOUNT
+           CLOSE INQUIRY-PARM-FILE
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = '00'
+             MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN INPUT WORK-FILE
+           IF WS-WORK-STATUS NOT = '00'
+             MOVE 'WORK-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-WORK-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN INPUT CONFIRM-FILE
+           IF WS-CONFIRM-STATUS NOT = '00'
+             MOVE 'CONFIRM-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CONFIRM-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN OUTPUT INQUIRY-REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+             MOVE 'INQUIRY-REPORT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       LOOKUP-LEDGER-BALANCE.
+           MOVE WS-INQ-ACCOUNT TO LED-ACCOUNT
+           READ LEDGER-FILE
+             INVALID KEY
+               MOVE 'N' TO WS-FOUND-FLAG
+             NOT INVALID KEY
+               MOVE 'Y' TO WS-FOUND-FLAG
+           END-READ
+           IF WS-LEDGER-STATUS NOT = '00'
+             AND WS-LEDGER-STATUS NOT = '23'
+             MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           IF WS-FOUND-FLAG = 'Y'
+             STRING 'ACCOUNT: ' LED-ACCOUNT
+                    ' BALANCE: ' LED-BALANCE
+                    DELIMITED BY SIZE
+                    INTO INQUIRY-REPORT-RECORD
+           ELSE
+             STRING 'ACCOUNT NOT FOUND: ' WS-INQ-ACCOUNT
+                    DELIMITED BY SIZE
+                    INTO INQUIRY-REPORT-RECORD
+           END-IF
+           WRITE INQUIRY-REPORT-RECORD
+           IF WS-REPORT-STATUS NOT = '00'
+             MOVE 'INQUIRY-REPORT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       LIST-WORKFILE-HISTORY.
+           MOVE 'N' TO WS-EOF-FLAG
+           READ WORK-FILE
+             AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM CHECK-WORK-STATUS
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+             PERFORM UNSTRING-WORK-RECORD
+             IF WS-WK-TAG = 'TRN'
+               AND (WS-WK-ACCOUNT = WS-INQ-ACCOUNT
+                 OR WS-WK-TO-ACCOUNT = WS-INQ-ACCOUNT)
+               PERFORM WRITE-HISTORY-LINE
+               PERFORM REMEMBER-MATCHED-TRX-ID
+             END-IF
+             READ WORK-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+             END-READ
+             PERFORM CHECK-WORK-STATUS
+           END-PERFORM.
+
+       CHECK-WORK-STATUS.
+           IF WS-WORK-STATUS NOT = '00' AND WS-WORK-STATUS NOT = '10'
+             MOVE 'WORK-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-WORK-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       UNSTRING-WORK-RECORD.
+           UNSTRING WORK-RECORD DELIMITED BY ','
+             INTO WS-WK-TAG WS-WK-TRX-ID WS-WK-AMOUNT-X
+                  WS-WK-ACCOUNT WS-WK-TYPE WS-WK-TO-ACCOUNT
+           END-UNSTRING.
+
+       WRITE-HISTORY-LINE.
+           STRING 'HISTORY TRX: ' WS-WK-TRX-ID
+                  ' TYPE: ' WS-WK-TYPE
+                  ' AMOUNT: ' WS-WK-AMOUNT-X
+                  DELIMITED BY SIZE
+                  INTO INQUIRY-REPORT-RECORD
+           WRITE INQUIRY-REPORT-RECORD
+           IF WS-REPORT-STATUS NOT = '00'
+             MOVE 'INQUIRY-REPORT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           ADD 1 TO WS-HISTORY-COUNT.
+
+       REMEMBER-MATCHED-TRX-ID.
+           IF WS-MATCH-COUNT < WS-MAX-MATCH
+             ADD 1 TO WS-MATCH-COUNT
+             MOVE WS-WK-TRX-ID TO WS-MATCH-ID(WS-MATCH-COUNT)
+           ELSE
+      *        THE TABLE IS FULL - THIS TRX-ID WILL NOT BE MATCHED
+      *        AGAINST CONFIRM-FILE BELOW, SO COUNT IT RATHER THAN
+      *        LOSE IT SILENTLY (SAME CONVENTION AS LEDGERREC'S
+      *        WS-CONFIRM-DROPPED/WS-ACCOUNT-DROPPED COUNTERS).
+             ADD 1 TO WS-MATCH-DROPPED
+           END-IF.
+
+       WRITE-MATCH-DROPPED-LINE.
+      *    LETS OPERATIONS KNOW THE CONFIRMATION-HISTORY SECTION
+      *    BELOW IS INCOMPLETE FOR THIS ACCOUNT RATHER THAN LEAVING
+      *    THEM TO ASSUME EVERY TRANSACTION WAS ACCOUNTED FOR.
+           STRING 'WARNING: ' WS-MATCH-DROPPED
+                  ' MATCHED TRX-ID(S) DROPPED - MATCH TABLE FULL'
+                  DELIMITED BY SIZE
+                  INTO INQUIRY-REPORT-RECORD
+           WRITE INQUIRY-REPORT-RECORD
+           IF WS-REPORT-STATUS NOT = '00'
+             MOVE 'INQUIRY-REPORT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       LIST-CONFIRMATION-HISTORY.
+           MOVE 'N' TO WS-EOF-FLAG
+           READ CONFIRM-FILE
+             AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM CHECK-CONFIRM-STATUS
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+             PERFORM SEARCH-MATCHED-TRX-ID
+             IF WS-FOUND-FLAG = 'Y'
+               STRING 'CONFIRMATION TRX: ' CONF-TRX-ID
+                      ' STATUS: ' CONF-STATUS
+                      DELIMITED BY SIZE
+                      INTO INQUIRY-REPORT-RECORD
+               WRITE INQUIRY-REPORT-RECORD
+               IF WS-REPORT-STATUS NOT = '00'
+                 MOVE 'INQUIRY-REPORT-FILE' TO WS-ABEND-FILE-ID
+                 MOVE WS-REPORT-STATUS TO WS-ABEND-STATUS
+                 PERFORM ABEND-ROUTINE
+               END-IF
+             END-IF
+             READ CONFIRM-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+             END-READ
+             PERFORM CHECK-CONFIRM-STATUS
+           END-PERFORM.
+
+       CHECK-CONFIRM-STATUS.
+           IF WS-CONFIRM-STATUS NOT = '00'
+             AND WS-CONFIRM-STATUS NOT = '10'
+             MOVE 'CONFIRM-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CONFIRM-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       SEARCH-MATCHED-TRX-ID.
+           MOVE 'N' TO WS-FOUND-FLAG
+           SET WS-MATCH-IDX TO 1
+           SEARCH WS-MATCH-ENTRY
+             AT END
+               CONTINUE
+             WHEN WS-MATCH-ID(WS-MATCH-IDX) = CONF-TRX-ID
+               MOVE 'Y' TO WS-FOUND-FLAG
+           END-SEARCH.
+
+       CLOSE-FILES.
+      *    CLOSE-TIME FAILURES ARE LOGGED TO SYSOUT ONLY, NOT ROUTED
+      *    THROUGH ABEND-ROUTINE, SINCE THAT PARAGRAPH ITSELF CLOSES
+      *    THESE SAME FILES AND WOULD RECURSE.
+           CLOSE LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE LEDGER-FILE STATUS'
+               ' ' WS-LEDGER-STATUS
+           END-IF
+           CLOSE WORK-FILE
+           IF WS-WORK-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE WORK-FILE STATUS ' WS-WORK-STATUS
+           END-IF
+           CLOSE CONFIRM-FILE
+           IF WS-CONFIRM-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE CONFIRM-FILE STATUS'
+               ' ' WS-CONFIRM-STATUS
+           END-IF
+           CLOSE INQUIRY-REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE INQUIRY-REPORT-FILE STATUS'
+               ' ' WS-REPORT-STATUS
+           END-IF
+           CLOSE ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE ERROR-LOG-FILE STATUS'
+               ' ' WS-ERRLOG-STATUS
+           END-IF.
+
+       ABEND-ROUTINE.
+      *    BUILD A ONE-LINE DIAGNOSTIC FOR THE OFFENDING FILE/STATUS,
+      *    WRITE IT TO THE ERROR LOG AND TO SYSOUT, THEN TERMINATE THE
+      *    RUN WITH A NON-ZERO RETURN CODE SO A DRIVER JOB STOPS.
+           STRING 'LEDGERINQ ABEND FILE=' WS-ABEND-FILE-ID
+                  ' STATUS=' WS-ABEND-STATUS
+                  DELIMITED BY SIZE
+                  INTO WS-ABEND-LINE
+           MOVE WS-ABEND-LINE TO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           DISPLAY WS-ABEND-LINE
+           MOVE 16 TO RETURN-CODE
+           PERFORM CLOSE-FILES
+           GOBACK.
