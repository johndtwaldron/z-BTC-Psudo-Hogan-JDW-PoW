@@ -0,0 +1,451 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGERREC.
+       AUTHOR. HOGAN-CRYPTO-POC.
+       DATE-WRITTEN. 2024.
+      *
+      * Ledger Reconciliation Program
+      * Ties LEDGER-FILE balances back to confirmed transaction
+      * totals from a LEDGERUPD work extract and a LEDGERFIN
+      * confirmation file, and reports any account that does not
+      * tie out.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORK-FILE ASSIGN TO "WORKFILE"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-WORK-STATUS.
+
+           SELECT CONFIRM-FILE ASSIGN TO "CONFIRMIN"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CONFIRM-STATUS.
+
+           SELECT LEDGER-FILE ASSIGN TO "LEDGER"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LED-ACCOUNT
+                  FILE STATUS IS WS-LEDGER-STATUS.
+
+           SELECT RECON-FILE ASSIGN TO "RECONOUT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-RECON-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-ERRLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WORK-FILE.
+       01  WORK-RECORD            PIC X(80).
+
+       FD  CONFIRM-FILE.
+       01  CONFIRM-RECORD.
+           05  CONF-TRX-ID         PIC X(10).
+           05  CONF-STATUS         PIC X(12).
+           05  CONF-HASH           PIC X(64).
+           05  FILLER              PIC X(14).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           05  LED-ACCOUNT         PIC X(12).
+           05  LED-BALANCE         PIC S9(12)V99.
+           05  FILLER              PIC X(66).
+
+       FD  RECON-FILE.
+       01  RECON-RECORD           PIC X(132).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-STATUS         PIC XX.
+       01  WS-CONFIRM-STATUS      PIC XX.
+       01  WS-LEDGER-STATUS       PIC XX.
+       01  WS-RECON-STATUS        PIC XX.
+       01  WS-ERRLOG-STATUS       PIC XX.
+       01  WS-ABEND-FILE-ID       PIC X(12).
+       01  WS-ABEND-STATUS        PIC XX.
+       01  WS-ABEND-LINE          PIC X(132).
+       01  WS-EOF-FLAG            PIC X VALUE 'N'.
+
+      *    CONFIRMED TRX-ID LOOKUP TABLE, LOADED FROM CONFIRM-FILE
+       01  WS-MAX-CONFIRM         PIC 9(05) VALUE 05000.
+       01  WS-CONFIRM-COUNT       PIC 9(05) VALUE ZERO.
+       01  WS-CONFIRM-TABLE.
+           05  WS-CONFIRM-ENTRY   OCCURS 5000 TIMES
+                                  INDEXED BY WS-CONFIRM-IDX.
+               10  WS-CONFIRM-ID  PIC X(10).
+       01  WS-CONFIRM-FOUND-FLAG  PIC X VALUE 'N'.
+       01  WS-CONFIRM-DROPPED     PIC 9(05) VALUE ZERO.
+
+      *    PER-ACCOUNT CONFIRMED-TOTAL TABLE, BUILT FROM WORK-FILE
+       01  WS-MAX-ACCOUNT         PIC 9(05) VALUE 01000.
+       01  WS-ACCOUNT-COUNT       PIC 9(05) VALUE ZERO.
+       01  WS-ACCOUNT-TABLE.
+           05  WS-ACCOUNT-ENTRY   OCCURS 1000 TIMES
+                                  INDEXED BY WS-ACCOUNT-IDX.
+               10  WS-ACCT-ID     PIC X(12).
+               10  WS-ACCT-TOTAL  PIC S9(12)V99.
+       01  WS-ACCOUNT-FOUND-FLAG  PIC X VALUE 'N'.
+       01  WS-ACCOUNT-AVAIL-FLAG  PIC X VALUE 'Y'.
+       01  WS-ACCOUNT-DROPPED     PIC 9(05) VALUE ZERO.
+       01  WS-ACCOUNT-SAVE-IDX    PIC 9(05).
+       01  WS-LOOKUP-ACCOUNT      PIC X(12).
+
+      *    FIELDS UNSTRUNG OUT OF EACH WORK-FILE DETAIL RECORD
+       01  WS-WK-TAG              PIC X(03).
+       01  WS-WK-TRX-ID           PIC X(10).
+       01  WS-WK-AMOUNT-X         PIC X(13).
+       01  WS-WK-AMOUNT-R REDEFINES WS-WK-AMOUNT-X.
+      *        THE '9(10)V99' TRX-AMOUNT WRITTEN BY LEDGERUPD'S
+      *        STRING CARRIES NO DECIMAL POINT - 12 PLAIN DIGITS,
+      *        10 INTEGER THEN 2 CENTS. UNSTRING-ING THAT STRAIGHT
+      *        INTO A V99 NUMERIC WOULD TREAT ALL 12 AS INTEGER AND
+      *        INFLATE THE VALUE 100X, SO THE INTEGER AND CENTS
+      *        PORTIONS ARE RECOVERED SEPARATELY BELOW.
+           05  WS-WK-AMOUNT-INT   PIC 9(10).
+           05  WS-WK-AMOUNT-DEC   PIC 9(02).
+           05  FILLER             PIC X(01).
+       01  WS-WK-AMOUNT           PIC 9(10)V99.
+       01  WS-WK-ACCOUNT          PIC X(12).
+       01  WS-WK-TYPE             PIC X(01).
+       01  WS-WK-TO-ACCOUNT       PIC X(12).
+
+       01  WS-VARIANCE            PIC S9(12)V99.
+       01  WS-VARIANCE-COUNT      PIC 9(06) VALUE ZERO.
+       01  WS-ACCOUNT-TOTAL-COUNT PIC 9(06) VALUE ZERO.
+
+       01  WS-RECON-LINE.
+           05  FILLER             PIC X(20) VALUE 'RECON REPORT - '.
+           05  WS-RECON-TIMESTAMP PIC X(19).
+           05  FILLER             PIC X(93) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-ROUTINE.
+           PERFORM INITIALIZE-FILES
+           PERFORM WRITE-RECON-HEADER
+           PERFORM LOAD-CONFIRM-TABLE
+           PERFORM BUILD-ACCOUNT-TOTALS
+           PERFORM COMPARE-LEDGER-BALANCES
+           PERFORM WRITE-RECON-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       INITIALIZE-FILES.
+           OPEN OUTPUT ERROR-LOG-FILE
+           OPEN INPUT CONFIRM-FILE
+           IF WS-CONFIRM-STATUS NOT = '00'
+             MOVE 'CONFIRM-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CONFIRM-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN INPUT WORK-FILE
+           IF WS-WORK-STATUS NOT = '00'
+             MOVE 'WORK-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-WORK-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = '00'
+             MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN OUTPUT RECON-FILE
+           IF WS-RECON-STATUS NOT = '00'
+             MOVE 'RECON-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-RECON-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       WRITE-RECON-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO WS-RECON-TIMESTAMP
+           WRITE RECON-RECORD FROM WS-RECON-LINE
+           IF WS-RECON-STATUS NOT = '00'
+             MOVE 'RECON-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-RECON-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+      *----------------------------------------------------------
+      * PASS 1 - REMEMBER WHICH TRX-IDS WERE CONFIRMED BY LEDGERFIN
+      *----------------------------------------------------------
+       LOAD-CONFIRM-TABLE.
+           MOVE 'N' TO WS-EOF-FLAG
+           READ CONFIRM-FILE
+             AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM CHECK-CONFIRM-STATUS
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+             IF CONF-STATUS = 'CONFIRMED'
+               IF WS-CONFIRM-COUNT < WS-MAX-CONFIRM
+                 ADD 1 TO WS-CONFIRM-COUNT
+                 MOVE CONF-TRX-ID
+                   TO WS-CONFIRM-ID(WS-CONFIRM-COUNT)
+               ELSE
+                 ADD 1 TO WS-CONFIRM-DROPPED
+               END-IF
+             END-IF
+             READ CONFIRM-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+             END-READ
+             PERFORM CHECK-CONFIRM-STATUS
+           END-PERFORM.
+
+       CHECK-CONFIRM-STATUS.
+           IF WS-CONFIRM-STATUS NOT = '00'
+             AND WS-CONFIRM-STATUS NOT = '10'
+             MOVE 'CONFIRM-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CONFIRM-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+      *----------------------------------------------------------
+      * PASS 2 - SUM CONFIRMED WORKFILE DETAIL AMOUNTS PER ACCOUNT
+      *----------------------------------------------------------
+       BUILD-ACCOUNT-TOTALS.
+           MOVE 'N' TO WS-EOF-FLAG
+           READ WORK-FILE
+             AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+           PERFORM CHECK-WORK-STATUS
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+             PERFORM UNSTRING-WORK-RECORD
+             IF WS-WK-TAG = 'TRN'
+               PERFORM APPLY-CONFIRMED-DETAIL
+             END-IF
+             READ WORK-FILE
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+             END-READ
+             PERFORM CHECK-WORK-STATUS
+           END-PERFORM.
+
+       CHECK-WORK-STATUS.
+           IF WS-WORK-STATUS NOT = '00' AND WS-WORK-STATUS NOT = '10'
+             MOVE 'WORK-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-WORK-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       UNSTRING-WORK-RECORD.
+      *    THIS RUNS FOR EVERY LINE IN WORKFILE, INCLUDING THE 'HDR,'
+      *    AND 'TRL,' CONTROL RECORDS WRITTEN BY WRITE-WORK-HEADER
+      *    AND WRITE-WORK-TRAILER - THOSE DO NOT CARRY A NUMERIC
+      *    AMOUNT IN THE SAME POSITION AS A 'TRN,' DETAIL LINE, SO
+      *    THE AMOUNT IS NOT COMPUTED HERE. SEE APPLY-CONFIRMED-
+      *    DETAIL, WHICH ONLY RUNS FOR 'TRN,' LINES.
+           UNSTRING WORK-RECORD DELIMITED BY ','
+             INTO WS-WK-TAG WS-WK-TRX-ID WS-WK-AMOUNT-X
+                  WS-WK-ACCOUNT WS-WK-TYPE WS-WK-TO-ACCOUNT
+           END-UNSTRING.
+
+       APPLY-CONFIRMED-DETAIL.
+      *    THE 12 PLAIN DIGITS STRING-ED OUT OF TRX-AMOUNT BY
+      *    LEDGERUPD (10 INTEGER + 2 CENTS, NO DECIMAL POINT) ARE
+      *    ONLY MEANINGFUL FOR A 'TRN,' DETAIL LINE, SO THE VALUE IS
+      *    RECOVERED HERE RATHER THAN UNCONDITIONALLY IN
+      *    UNSTRING-WORK-RECORD.
+           COMPUTE WS-WK-AMOUNT =
+             WS-WK-AMOUNT-INT + (WS-WK-AMOUNT-DEC / 100)
+           PERFORM SEARCH-CONFIRM-TABLE
+           IF WS-CONFIRM-FOUND-FLAG = 'Y'
+             EVALUATE WS-WK-TYPE
+               WHEN 'W'
+                 PERFORM POST-DEBIT-TOTAL
+               WHEN 'T'
+                 PERFORM POST-DEBIT-TOTAL
+                 PERFORM POST-CREDIT-TO-TRANSFER-TARGET
+               WHEN OTHER
+                 PERFORM POST-CREDIT-TOTAL
+             END-EVALUATE
+           END-IF.
+
+       SEARCH-CONFIRM-TABLE.
+           MOVE 'N' TO WS-CONFIRM-FOUND-FLAG
+           SET WS-CONFIRM-IDX TO 1
+           SEARCH WS-CONFIRM-ENTRY
+             AT END
+               CONTINUE
+             WHEN WS-CONFIRM-ID(WS-CONFIRM-IDX) = WS-WK-TRX-ID
+               MOVE 'Y' TO WS-CONFIRM-FOUND-FLAG
+           END-SEARCH.
+
+       POST-CREDIT-TOTAL.
+           MOVE WS-WK-ACCOUNT TO WS-LOOKUP-ACCOUNT
+           PERFORM FIND-OR-ADD-ACCOUNT
+           IF WS-ACCOUNT-AVAIL-FLAG = 'Y'
+             ADD WS-WK-AMOUNT TO WS-ACCT-TOTAL(WS-ACCOUNT-SAVE-IDX)
+           END-IF.
+
+       POST-DEBIT-TOTAL.
+           MOVE WS-WK-ACCOUNT TO WS-LOOKUP-ACCOUNT
+           PERFORM FIND-OR-ADD-ACCOUNT
+           IF WS-ACCOUNT-AVAIL-FLAG = 'Y'
+             SUBTRACT WS-WK-AMOUNT
+               FROM WS-ACCT-TOTAL(WS-ACCOUNT-SAVE-IDX)
+           END-IF.
+
+       POST-CREDIT-TO-TRANSFER-TARGET.
+           MOVE WS-WK-TO-ACCOUNT TO WS-LOOKUP-ACCOUNT
+           PERFORM FIND-OR-ADD-ACCOUNT
+           IF WS-ACCOUNT-AVAIL-FLAG = 'Y'
+             ADD WS-WK-AMOUNT TO WS-ACCT-TOTAL(WS-ACCOUNT-SAVE-IDX)
+           END-IF.
+
+      *    FIND-OR-ADD-ACCOUNT EXPECTS THE ACCOUNT KEY ALREADY MOVED
+      *    INTO WS-LOOKUP-ACCOUNT BY THE CALLER, AND RETURNS THE TABLE
+      *    SUBSCRIPT IN WS-ACCOUNT-SAVE-IDX. IF THE TABLE IS FULL AND
+      *    THE ACCOUNT IS NOT ALREADY ON IT, WS-ACCOUNT-AVAIL-FLAG IS
+      *    SET TO 'N' AND WS-ACCOUNT-SAVE-IDX IS NOT VALID - CALLERS
+      *    MUST CHECK THE FLAG BEFORE POSTING TO THE RETURNED INDEX.
+       FIND-OR-ADD-ACCOUNT.
+           MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG
+           MOVE 'Y' TO WS-ACCOUNT-AVAIL-FLAG
+           SET WS-ACCOUNT-IDX TO 1
+           SEARCH WS-ACCOUNT-ENTRY
+             AT END
+               CONTINUE
+             WHEN WS-ACCT-ID(WS-ACCOUNT-IDX) = WS-LOOKUP-ACCOUNT
+               MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+           END-SEARCH
+           IF WS-ACCOUNT-FOUND-FLAG = 'Y'
+             SET WS-ACCOUNT-SAVE-IDX TO WS-ACCOUNT-IDX
+           ELSE
+             IF WS-ACCOUNT-COUNT < WS-MAX-ACCOUNT
+               ADD 1 TO WS-ACCOUNT-COUNT
+               MOVE WS-ACCOUNT-COUNT TO WS-ACCOUNT-SAVE-IDX
+               MOVE WS-LOOKUP-ACCOUNT TO WS-ACCT-ID(WS-ACCOUNT-COUNT)
+               MOVE ZERO TO WS-ACCT-TOTAL(WS-ACCOUNT-COUNT)
+             ELSE
+               MOVE 'N' TO WS-ACCOUNT-AVAIL-FLAG
+               ADD 1 TO WS-ACCOUNT-DROPPED
+             END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      * PASS 3 - WALK THE LEDGER AND COMPARE TO THE CONFIRMED TOTAL
+      *----------------------------------------------------------
+       COMPARE-LEDGER-BALANCES.
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE SPACES TO LED-ACCOUNT
+           START LEDGER-FILE KEY IS NOT LESS THAN LED-ACCOUNT
+             INVALID KEY MOVE 'Y' TO WS-EOF-FLAG
+           END-START
+           IF WS-LEDGER-STATUS NOT = '00'
+             AND WS-LEDGER-STATUS NOT = '23'
+             MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+             READ LEDGER-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+             END-READ
+             IF WS-LEDGER-STATUS NOT = '00'
+               AND WS-LEDGER-STATUS NOT = '10'
+               MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+               MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ROUTINE
+             END-IF
+             IF WS-EOF-FLAG NOT = 'Y'
+               PERFORM COMPARE-ONE-ACCOUNT
+             END-IF
+           END-PERFORM.
+
+       COMPARE-ONE-ACCOUNT.
+           MOVE 'N' TO WS-ACCOUNT-FOUND-FLAG
+           SET WS-ACCOUNT-IDX TO 1
+           SEARCH WS-ACCOUNT-ENTRY
+             AT END
+               CONTINUE
+             WHEN WS-ACCT-ID(WS-ACCOUNT-IDX) = LED-ACCOUNT
+               MOVE 'Y' TO WS-ACCOUNT-FOUND-FLAG
+           END-SEARCH
+           ADD 1 TO WS-ACCOUNT-TOTAL-COUNT
+           IF WS-ACCOUNT-FOUND-FLAG = 'Y'
+             COMPUTE WS-VARIANCE =
+               LED-BALANCE - WS-ACCT-TOTAL(WS-ACCOUNT-IDX)
+           ELSE
+             MOVE LED-BALANCE TO WS-VARIANCE
+           END-IF
+           IF WS-VARIANCE NOT = ZERO
+             ADD 1 TO WS-VARIANCE-COUNT
+             PERFORM WRITE-VARIANCE-LINE
+           END-IF.
+
+       WRITE-VARIANCE-LINE.
+           STRING 'VARIANCE ACCOUNT: ' LED-ACCOUNT
+                  ' LEDGER: ' LED-BALANCE
+                  ' VARIANCE: ' WS-VARIANCE
+                  DELIMITED BY SIZE
+                  INTO RECON-RECORD
+           WRITE RECON-RECORD
+           IF WS-RECON-STATUS NOT = '00'
+             MOVE 'RECON-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-RECON-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       WRITE-RECON-SUMMARY.
+           STRING 'SUMMARY - ACCOUNTS CHECKED: '
+                  WS-ACCOUNT-TOTAL-COUNT
+                  ' VARIANCES: ' WS-VARIANCE-COUNT
+                  ' CONFIRMS-DROPPED: ' WS-CONFIRM-DROPPED
+                  ' ACCOUNTS-DROPPED: ' WS-ACCOUNT-DROPPED
+                  DELIMITED BY SIZE
+                  INTO RECON-RECORD
+           WRITE RECON-RECORD
+           IF WS-RECON-STATUS NOT = '00'
+             MOVE 'RECON-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-RECON-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       CLOSE-FILES.
+      *    CLOSE-TIME FAILURES ARE LOGGED TO SYSOUT ONLY, NOT ROUTED
+      *    THROUGH ABEND-ROUTINE, SINCE THAT PARAGRAPH ITSELF CLOSES
+      *    THESE SAME FILES AND WOULD RECURSE.
+           CLOSE CONFIRM-FILE
+           IF WS-CONFIRM-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE CONFIRM-FILE STATUS'
+               ' ' WS-CONFIRM-STATUS
+           END-IF
+           CLOSE WORK-FILE
+           IF WS-WORK-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE WORK-FILE STATUS ' WS-WORK-STATUS
+           END-IF
+           CLOSE LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE LEDGER-FILE STATUS'
+               ' ' WS-LEDGER-STATUS
+           END-IF
+           CLOSE RECON-FILE
+           IF WS-RECON-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE RECON-FILE STATUS'
+               ' ' WS-RECON-STATUS
+           END-IF
+           CLOSE ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE ERROR-LOG-FILE STATUS'
+               ' ' WS-ERRLOG-STATUS
+           END-IF.
+
+       ABEND-ROUTINE.
+      *    BUILD A ONE-LINE DIAGNOSTIC FOR THE OFFENDING FILE/STATUS,
+      *    WRITE IT TO THE ERROR LOG AND TO SYSOUT, THEN TERMINATE THE
+      *    RUN WITH A NON-ZERO RETURN CODE SO A DRIVER JOB STOPS.
+           STRING 'LEDGERREC ABEND FILE=' WS-ABEND-FILE-ID
+                  ' STATUS=' WS-ABEND-STATUS
+                  DELIMITED BY SIZE
+                  INTO WS-ABEND-LINE
+           MOVE WS-ABEND-LINE TO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           DISPLAY WS-ABEND-LINE
+           MOVE 16 TO RETURN-CODE
+           PERFORM CLOSE-FILES
+           GOBACK.
