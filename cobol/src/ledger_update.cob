@@ -15,8 +15,9 @@
                   FILE STATUS IS WS-TRANX-STATUS.
            
            SELECT LEDGER-FILE ASSIGN TO "LEDGER"
-                  ORGANIZATION IS LINE SEQUENTIAL
-                  ACCESS MODE IS SEQUENTIAL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LED-ACCOUNT
                   FILE STATUS IS WS-LEDGER-STATUS.
            
            SELECT WORK-FILE ASSIGN TO "WORKFILE"
@@ -24,6 +25,22 @@
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-WORK-STATUS.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-ERRLOG-STATUS.
+
+           SELECT TRXSEEN-FILE ASSIGN TO "TRXSEEN"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS SEEN-TRX-ID
+                  FILE STATUS IS WS-TRXSEEN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANX-FILE.
@@ -31,7 +48,11 @@
            05  TRX-ID              PIC X(10).
            05  TRX-AMOUNT          PIC 9(10)V99.
            05  TRX-ACCOUNT         PIC X(12).
-           05  FILLER              PIC X(56).
+           05  TRX-TYPE            PIC X(01).
+      *        D = DEPOSIT, W = WITHDRAWAL, T = TRANSFER, R = REWARD
+           05  TRX-TO-ACCOUNT      PIC X(12).
+      *        DESTINATION ACCOUNT, USED ONLY WHEN TRX-TYPE = 'T'
+           05  FILLER              PIC X(43).
 
        FD  LEDGER-FILE.
        01  LEDGER-RECORD.
@@ -42,49 +63,493 @@
        FD  WORK-FILE.
        01  WORK-RECORD            PIC X(80).
 
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-TRX-ID    PIC X(10).
+           05  CKPT-RECORD-COUNT   PIC 9(6).
+           05  CKPT-AMOUNT-TOTAL   PIC 9(12)V99.
+           05  CKPT-REJECT-COUNT   PIC 9(6).
+           05  CKPT-DUPLICATE-COUNT PIC 9(6).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD       PIC X(132).
+
+       FD  TRXSEEN-FILE.
+       01  TRXSEEN-RECORD.
+           05  SEEN-TRX-ID         PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-TRANX-STATUS        PIC XX.
        01  WS-LEDGER-STATUS       PIC XX.
        01  WS-WORK-STATUS         PIC XX.
+       01  WS-CHKPT-STATUS        PIC XX.
+       01  WS-ERRLOG-STATUS       PIC XX.
+       01  WS-TRXSEEN-STATUS      PIC XX.
+       01  WS-ABEND-FILE-ID       PIC X(12).
+       01  WS-ABEND-STATUS        PIC XX.
+       01  WS-ABEND-LINE          PIC X(132).
        01  WS-EOF-FLAG            PIC X VALUE 'N'.
        01  WS-RECORD-COUNT        PIC 9(6) VALUE ZERO.
+       01  WS-REJECT-COUNT        PIC 9(6) VALUE ZERO.
+       01  WS-DUPLICATE-COUNT     PIC 9(6) VALUE ZERO.
+       01  WS-DUPLICATE-FLAG      PIC X VALUE 'N'.
+       01  WS-SEEN-WRITTEN-FLAG   PIC X VALUE 'N'.
+       01  WS-POST-OK-FLAG        PIC X VALUE 'Y'.
+       01  WS-RESTART-FLAG        PIC X VALUE 'N'.
+       01  WS-SKIPPING-FLAG       PIC X VALUE 'N'.
+       01  WS-CHKPT-EOF-FLAG      PIC X VALUE 'N'.
+       01  WS-CHKPT-LAST-TRX-ID   PIC X(10) VALUE SPACES.
+       01  WS-CHKPT-INTERVAL      PIC 9(6) VALUE 1000.
+       01  WS-CHKPT-QUOTIENT      PIC 9(6) VALUE ZERO.
+       01  WS-CHKPT-REMAINDER     PIC 9(6) VALUE ZERO.
+       01  WS-AMOUNT-TOTAL        PIC 9(12)V99 VALUE ZERO.
+       01  WS-RUN-DATE            PIC X(08).
 
        PROCEDURE DIVISION.
        MAIN-ROUTINE.
            PERFORM INITIALIZE-FILES
+           IF WS-RESTART-FLAG NOT = 'Y'
+             PERFORM WRITE-WORK-HEADER
+           END-IF
            PERFORM PROCESS-TRANSACTIONS
+           PERFORM WRITE-WORK-TRAILER
+           PERFORM CLEAR-CHECKPOINT
            PERFORM CLOSE-FILES
            GOBACK.
 
        INITIALIZE-FILES.
+           OPEN OUTPUT ERROR-LOG-FILE
+           PERFORM LOAD-CHECKPOINT
            OPEN INPUT TRANX-FILE
+           IF WS-TRANX-STATUS NOT = '00'
+             MOVE 'TRANX-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-TRANX-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
            OPEN I-O LEDGER-FILE
-           OPEN OUTPUT WORK-FILE.
+           IF WS-LEDGER-STATUS NOT = '00'
+             MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           IF WS-RESTART-FLAG = 'Y'
+      *        A RESTART RESUMES THE SAME WORKFILE EXTRACT - OPENING
+      *        OUTPUT HERE WOULD TRUNCATE THE HEADER/DETAIL LINES A
+      *        PRIOR (ABENDED) RUN ALREADY WROTE.
+             OPEN EXTEND WORK-FILE
+           ELSE
+             OPEN OUTPUT WORK-FILE
+           END-IF
+           IF WS-WORK-STATUS NOT = '00'
+             MOVE 'WORK-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-WORK-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           IF WS-RESTART-FLAG = 'Y'
+             OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+             OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CHKPT-STATUS NOT = '00'
+             MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CHKPT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           OPEN I-O TRXSEEN-FILE
+           IF WS-TRXSEEN-STATUS = '35'
+      *        NO REPLAY HISTORY YET - CREATE THE SEEN-TRX-ID FILE
+             OPEN OUTPUT TRXSEEN-FILE
+           END-IF
+           IF WS-TRXSEEN-STATUS NOT = '00'
+             MOVE 'TRXSEEN-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-TRXSEEN-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+      *    PICK UP THE LAST CHECKPOINT WRITTEN BY A PRIOR RUN, IF ANY,
+      *    SO A RESTART CAN SKIP PAST TRANSACTIONS ALREADY POSTED.
+      *    FILE STATUS 35 (DATASET NOT FOUND) IS EXPECTED ON A FIRST
+      *    RUN AND IS NOT AN ERROR.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = '00'
+             PERFORM READ-CHECKPOINT-RECORDS
+             CLOSE CHECKPOINT-FILE
+           ELSE
+             IF WS-CHKPT-STATUS NOT = '35'
+               MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE-ID
+               MOVE WS-CHKPT-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ROUTINE
+             END-IF
+           END-IF.
+
+       READ-CHECKPOINT-RECORDS.
+           READ CHECKPOINT-FILE
+             AT END MOVE 'Y' TO WS-CHKPT-EOF-FLAG
+           END-READ
+           IF WS-CHKPT-STATUS NOT = '00' AND WS-CHKPT-STATUS NOT = '10'
+             MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CHKPT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           PERFORM UNTIL WS-CHKPT-EOF-FLAG = 'Y'
+             MOVE CKPT-LAST-TRX-ID TO WS-CHKPT-LAST-TRX-ID
+             MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+             MOVE CKPT-AMOUNT-TOTAL TO WS-AMOUNT-TOTAL
+             MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+             MOVE CKPT-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT
+             MOVE 'Y' TO WS-RESTART-FLAG
+             MOVE 'Y' TO WS-SKIPPING-FLAG
+             READ CHECKPOINT-FILE
+               AT END MOVE 'Y' TO WS-CHKPT-EOF-FLAG
+             END-READ
+             IF WS-CHKPT-STATUS NOT = '00'
+               AND WS-CHKPT-STATUS NOT = '10'
+               MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE-ID
+               MOVE WS-CHKPT-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ROUTINE
+             END-IF
+           END-PERFORM.
 
        PROCESS-TRANSACTIONS.
            READ TRANX-FILE
              AT END MOVE 'Y' TO WS-EOF-FLAG
            END-READ
-           
+           IF WS-TRANX-STATUS NOT = '00' AND WS-TRANX-STATUS NOT = '10'
+             MOVE 'TRANX-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-TRANX-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
-             PERFORM UPDATE-LEDGER
-             PERFORM WRITE-WORK-RECORD
-             ADD 1 TO WS-RECORD-COUNT
+             IF WS-SKIPPING-FLAG = 'Y'
+               IF TRX-ID = WS-CHKPT-LAST-TRX-ID
+                 MOVE 'N' TO WS-SKIPPING-FLAG
+               END-IF
+             ELSE
+               PERFORM CHECK-DUPLICATE-TRX-ID
+               IF WS-DUPLICATE-FLAG = 'Y'
+                 ADD 1 TO WS-DUPLICATE-COUNT
+               ELSE
+                 MOVE 'Y' TO WS-POST-OK-FLAG
+                 MOVE 'N' TO WS-SEEN-WRITTEN-FLAG
+                 PERFORM UPDATE-LEDGER
+                 IF WS-POST-OK-FLAG = 'Y'
+                   PERFORM WRITE-WORK-RECORD
+                   IF WS-SEEN-WRITTEN-FLAG = 'N'
+                     PERFORM WRITE-SEEN-RECORD
+                   END-IF
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM CHECK-CHECKPOINT-DUE
+                 ELSE
+                   ADD 1 TO WS-REJECT-COUNT
+                 END-IF
+               END-IF
+             END-IF
              READ TRANX-FILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
              END-READ
-           END-PERFORM.
+             IF WS-TRANX-STATUS NOT = '00'
+               AND WS-TRANX-STATUS NOT = '10'
+               MOVE 'TRANX-FILE' TO WS-ABEND-FILE-ID
+               MOVE WS-TRANX-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ROUTINE
+             END-IF
+           END-PERFORM
+           IF WS-SKIPPING-FLAG = 'Y'
+      *        RESTARTED BUT NEVER FOUND THE CHECKPOINTED TRX-ID IN
+      *        THIS RUN'S TRANX-FILE - THE WRONG FILE WAS RESUBMITTED
+      *        OR IDS WERE RENUMBERED. FAIL LOUDLY RATHER THAN ENDING
+      *        CLEAN HAVING POSTED NOTHING.
+             MOVE 'TRANX-FILE' TO WS-ABEND-FILE-ID
+             MOVE 'RS' TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       CHECK-CHECKPOINT-DUE.
+           DIVIDE WS-RECORD-COUNT BY WS-CHKPT-INTERVAL
+             GIVING WS-CHKPT-QUOTIENT
+             REMAINDER WS-CHKPT-REMAINDER
+           IF WS-CHKPT-REMAINDER = ZERO
+             PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE TRX-ID TO CKPT-LAST-TRX-ID
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-AMOUNT-TOTAL TO CKPT-AMOUNT-TOTAL
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-DUPLICATE-COUNT TO CKPT-DUPLICATE-COUNT
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-STATUS NOT = '00'
+             MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CHKPT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+      *    THIS RUN'S TRANX-FILE POSTED IN FULL - EMPTY OUT
+      *    CHECKPOINT-FILE SO THE NEXT INVOCATION STARTS WITH
+      *    WS-RESTART-FLAG='N' INSTEAD OF TRYING TO SKIP FORWARD TO
+      *    TODAY'S LAST TRX-ID IN WHAT WILL BE A NEW TRANXIN FILE.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = '00'
+             MOVE 'CHECKPOINT-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-CHKPT-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       CHECK-DUPLICATE-TRX-ID.
+      *    A TRX-ID ALREADY ON TRXSEEN-FILE IS A REPLAY - REJECT IT
+      *    WITHOUT TOUCHING THE LEDGER OR THE WORKFILE.
+           MOVE 'N' TO WS-DUPLICATE-FLAG
+           MOVE TRX-ID TO SEEN-TRX-ID
+           READ TRXSEEN-FILE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               MOVE 'Y' TO WS-DUPLICATE-FLAG
+           END-READ
+           IF WS-TRXSEEN-STATUS NOT = '00'
+             AND WS-TRXSEEN-STATUS NOT = '23'
+             MOVE 'TRXSEEN-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-TRXSEEN-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       WRITE-SEEN-RECORD.
+           MOVE TRX-ID TO SEEN-TRX-ID
+           WRITE TRXSEEN-RECORD
+           IF WS-TRXSEEN-STATUS NOT = '00'
+             MOVE 'TRXSEEN-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-TRXSEEN-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
 
        UPDATE-LEDGER.
-           DISPLAY 'Processing transaction: ' TRX-ID.
+           EVALUATE TRX-TYPE
+             WHEN 'D'
+               PERFORM POST-CREDIT
+             WHEN 'R'
+               PERFORM POST-CREDIT
+             WHEN 'W'
+               PERFORM POST-WITHDRAWAL
+             WHEN 'T'
+               PERFORM POST-TRANSFER
+             WHEN OTHER
+      *        UNRECOGNIZED TRX-TYPE - REJECT RATHER THAN GUESS AT A
+      *        POSTING DIRECTION, SO BAD INPUT DOES NOT MANUFACTURE
+      *        MONEY BY DEFAULTING TO A CREDIT.
+               MOVE 'N' TO WS-POST-OK-FLAG
+           END-EVALUATE.
+
+       POST-CREDIT.
+      *    DEPOSITS AND MINING/BLOCK REWARDS ALWAYS CREDIT THE ACCOUNT
+           MOVE TRX-ACCOUNT TO LED-ACCOUNT
+           READ LEDGER-FILE
+             INVALID KEY
+               MOVE TRX-AMOUNT TO LED-BALANCE
+               WRITE LEDGER-RECORD
+               IF WS-LEDGER-STATUS NOT = '00'
+                 MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+                 MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+                 PERFORM ABEND-ROUTINE
+               END-IF
+             NOT INVALID KEY
+               ADD TRX-AMOUNT TO LED-BALANCE
+               REWRITE LEDGER-RECORD
+               IF WS-LEDGER-STATUS NOT = '00'
+                 MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+                 MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+                 PERFORM ABEND-ROUTINE
+               END-IF
+           END-READ
+           IF WS-LEDGER-STATUS NOT = '00'
+             AND WS-LEDGER-STATUS NOT = '23'
+             MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       POST-WITHDRAWAL.
+      *    WITHDRAWALS MUST NOT OVERDRAW THE ACCOUNT
+           MOVE TRX-ACCOUNT TO LED-ACCOUNT
+           READ LEDGER-FILE
+             INVALID KEY
+               MOVE 'N' TO WS-POST-OK-FLAG
+             NOT INVALID KEY
+               IF LED-BALANCE >= TRX-AMOUNT
+                 SUBTRACT TRX-AMOUNT FROM LED-BALANCE
+                 REWRITE LEDGER-RECORD
+                 IF WS-LEDGER-STATUS NOT = '00'
+                   MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+                   MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+                   PERFORM ABEND-ROUTINE
+                 END-IF
+               ELSE
+                 MOVE 'N' TO WS-POST-OK-FLAG
+               END-IF
+           END-READ
+           IF WS-LEDGER-STATUS NOT = '00'
+             AND WS-LEDGER-STATUS NOT = '23'
+             MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
+
+       POST-TRANSFER.
+      *    TRANSFERS DEBIT TRX-ACCOUNT AND CREDIT TRX-TO-ACCOUNT
+           MOVE TRX-ACCOUNT TO LED-ACCOUNT
+           READ LEDGER-FILE
+             INVALID KEY
+               MOVE 'N' TO WS-POST-OK-FLAG
+             NOT INVALID KEY
+               IF LED-BALANCE >= TRX-AMOUNT
+                 SUBTRACT TRX-AMOUNT FROM LED-BALANCE
+                 REWRITE LEDGER-RECORD
+                 IF WS-LEDGER-STATUS NOT = '00'
+                   MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+                   MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+                   PERFORM ABEND-ROUTINE
+                 END-IF
+               ELSE
+                 MOVE 'N' TO WS-POST-OK-FLAG
+               END-IF
+           END-READ
+           IF WS-LEDGER-STATUS NOT = '00'
+             AND WS-LEDGER-STATUS NOT = '23'
+             MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           IF WS-POST-OK-FLAG = 'Y'
+      *        THE DEBIT LEG IS COMMITTED - MARK THIS TRX-ID SEEN NOW,
+      *        BEFORE ATTEMPTING THE CREDIT LEG. IF THE JOB ABENDS
+      *        BETWEEN THE TWO REWRITES, A RESTART'S DUPLICATE CHECK
+      *        WILL FIND THIS TRX-ID ALREADY ON TRXSEEN-FILE AND SKIP
+      *        IT RATHER THAN RE-DEBITING TRX-ACCOUNT A SECOND TIME.
+      *        THE COST IS A ONE-TIME MISSED CREDIT TO TRX-TO-ACCOUNT
+      *        INSTEAD OF AN UNBOUNDED DOUBLE-DEBIT ON EVERY RESTART -
+      *        A BOUNDED, RECONCILABLE GAP THAT LEDGERREC'S VARIANCE
+      *        REPORT WILL SURFACE, RATHER THAN SILENT MONEY LOSS.
+             PERFORM WRITE-SEEN-RECORD
+             MOVE 'Y' TO WS-SEEN-WRITTEN-FLAG
+             MOVE TRX-TO-ACCOUNT TO LED-ACCOUNT
+             READ LEDGER-FILE
+               INVALID KEY
+                 MOVE TRX-AMOUNT TO LED-BALANCE
+                 WRITE LEDGER-RECORD
+                 IF WS-LEDGER-STATUS NOT = '00'
+                   MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+                   MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+                   PERFORM ABEND-ROUTINE
+                 END-IF
+               NOT INVALID KEY
+                 ADD TRX-AMOUNT TO LED-BALANCE
+                 REWRITE LEDGER-RECORD
+                 IF WS-LEDGER-STATUS NOT = '00'
+                   MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+                   MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+                   PERFORM ABEND-ROUTINE
+                 END-IF
+             END-READ
+             IF WS-LEDGER-STATUS NOT = '00'
+               AND WS-LEDGER-STATUS NOT = '23'
+               MOVE 'LEDGER-FILE' TO WS-ABEND-FILE-ID
+               MOVE WS-LEDGER-STATUS TO WS-ABEND-STATUS
+               PERFORM ABEND-ROUTINE
+             END-IF
+           END-IF.
+
+       WRITE-WORK-HEADER.
+      *    LEADING CONTROL RECORD SO CONSUMERS CAN VERIFY THE RUN
+      *    THIS EXTRACT CAME FROM BEFORE READING ANY DETAIL RECORDS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           STRING 'HDR,' WS-RUN-DATE ',' 'TRANXIN'
+                  DELIMITED BY SIZE
+                  INTO WORK-RECORD
+           WRITE WORK-RECORD
+           IF WS-WORK-STATUS NOT = '00'
+             MOVE 'WORK-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-WORK-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
 
        WRITE-WORK-RECORD.
-           STRING TRX-ID ',' TRX-AMOUNT ',' TRX-ACCOUNT
+           STRING 'TRN,' TRX-ID ',' TRX-AMOUNT ',' TRX-ACCOUNT ','
+                  TRX-TYPE ',' TRX-TO-ACCOUNT
+                  DELIMITED BY SIZE
+                  INTO WORK-RECORD
+           WRITE WORK-RECORD
+           IF WS-WORK-STATUS NOT = '00'
+             MOVE 'WORK-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-WORK-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF
+           ADD TRX-AMOUNT TO WS-AMOUNT-TOTAL.
+
+       WRITE-WORK-TRAILER.
+      *    TRAILING CONTROL RECORD CARRYING THE RECORD COUNT AND A
+      *    HASH (SUMMED) TOTAL OF TRX-AMOUNT SO THE EXTRACT CAN BE
+      *    PROVED COMPLETE DOWNSTREAM. ALSO CARRIES THE REJECT AND
+      *    DUPLICATE COUNTS SO OPERATIONS CAN SEE HOW MANY INPUT
+      *    RECORDS DID NOT POST WITHOUT HAVING TO SCAN ERRORLOG.
+           STRING 'TRL,' WS-RECORD-COUNT ',' WS-AMOUNT-TOTAL
+                  ',' WS-REJECT-COUNT ',' WS-DUPLICATE-COUNT
                   DELIMITED BY SIZE
                   INTO WORK-RECORD
-           WRITE WORK-RECORD.
+           WRITE WORK-RECORD
+           IF WS-WORK-STATUS NOT = '00'
+             MOVE 'WORK-FILE' TO WS-ABEND-FILE-ID
+             MOVE WS-WORK-STATUS TO WS-ABEND-STATUS
+             PERFORM ABEND-ROUTINE
+           END-IF.
 
        CLOSE-FILES.
+      *    CLOSE-TIME FAILURES ARE LOGGED TO SYSOUT ONLY, NOT ROUTED
+      *    THROUGH ABEND-ROUTINE, SINCE THAT PARAGRAPH ITSELF CLOSES
+      *    THESE SAME FILES AND WOULD RECURSE.
            CLOSE TRANX-FILE
-           CLOSE LEDGER-FILE  
-           CLOSE WORK-FILE.
+           IF WS-TRANX-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE TRANX-FILE STATUS ' WS-TRANX-STATUS
+           END-IF
+           CLOSE LEDGER-FILE
+           IF WS-LEDGER-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE LEDGER-FILE STATUS'
+               ' ' WS-LEDGER-STATUS
+           END-IF
+           CLOSE WORK-FILE
+           IF WS-WORK-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE WORK-FILE STATUS ' WS-WORK-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE CHECKPOINT-FILE STATUS'
+               ' ' WS-CHKPT-STATUS
+           END-IF
+           CLOSE TRXSEEN-FILE
+           IF WS-TRXSEEN-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE TRXSEEN-FILE STATUS'
+               ' ' WS-TRXSEEN-STATUS
+           END-IF
+           CLOSE ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = '00'
+             DISPLAY 'WARNING CLOSE ERROR-LOG-FILE STATUS'
+               ' ' WS-ERRLOG-STATUS
+           END-IF.
+
+       ABEND-ROUTINE.
+      *    BUILD A ONE-LINE DIAGNOSTIC FOR THE OFFENDING FILE/STATUS,
+      *    WRITE IT TO THE ERROR LOG AND TO SYSOUT, THEN TERMINATE THE
+      *    RUN WITH A NON-ZERO RETURN CODE SO A DRIVER JOB STOPS.
+           STRING 'LEDGERUPD ABEND FILE=' WS-ABEND-FILE-ID
+                  ' STATUS=' WS-ABEND-STATUS
+                  DELIMITED BY SIZE
+                  INTO WS-ABEND-LINE
+           MOVE WS-ABEND-LINE TO ERROR-LOG-RECORD
+           WRITE ERROR-LOG-RECORD
+           DISPLAY WS-ABEND-LINE
+           MOVE 16 TO RETURN-CODE
+           PERFORM CLOSE-FILES
+           GOBACK.
